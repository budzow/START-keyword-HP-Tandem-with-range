@@ -1,10 +1,799 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.                  mininimal.
-PROCEDURE DIVISION.
-
-OPEN I-O DATA-FILE SHARED
- 
- START DATA-FILE
-     KEY > DATA-PARTIAL-KEY-2(1:11)
-     APPROXIMATE
- END-START   
\ No newline at end of file
+001000*-----------------------------------------------------------------
+001010* MININIMAL
+001020*-----------------------------------------------------------------
+001030*
+001040* PROGRAM TO ISSUE A GENERIC (PARTIAL-KEY) START AGAINST DATA-FILE
+001050* AND REPORT EVERY RECORD WHOSE DATA-PARTIAL-KEY-2 SEGMENT MATCHES
+001060* THE REQUESTED KEY RANGE.  THE SEARCH KEY, THE START COMPARISON
+001070* OPERATOR, AND THE SIGNIFICANT KEY LENGTH ARE SUPPLIED AT RUN
+001080* TIME ON PARM-FILE (A SYSIN-STYLE CARD) RATHER THAN COMPILED IN,
+001090* SO A NEW KEY RANGE NEVER REQUIRES A RECOMPILE.
+001100*
+001110* A RANGE SCAN MAY BE RESTARTED: IF A PRIOR RUN WAS CANCELLED
+001120* PARTWAY THROUGH, THIS RUN PICKS UP FROM THE LAST CHECKPOINTED
+001130* KEY INSTEAD OF THE ORIGINAL PARM KEY.  EVERY RUN - COMPLETE OR
+001140* NOT - IS RECORDED ON THE AUDIT LOG.
+001150*
+001160* MODIFICATION HISTORY
+001170* DATE       INIT DESCRIPTION
+001180* ---------- ---- --------------------------------------------
+001190* 2026-08-09 RLH  ADDED FILE STATUS / INVALID KEY HANDLING ON
+001200*                 THE START, A READ-NEXT RANGE-SCAN REPORT,
+001210*                 RUN-TIME PARAMETERIZED SEARCH KEY AND
+001220*                 OPERATOR, ADDITIONAL START CONDITIONS, A
+001230*                 CONTROLLED CLOSE/STOP RUN, CHECKPOINT/RESTART,
+001240*                 AN AUDIT TRAIL, AND SEARCH-KEY VALIDATION.
+001245* 2026-08-09 RLH  MOVED THE SEARCH/POSITION KEY INTO
+001246*                 DATA-PARTIAL-KEY-2 BEFORE EACH START (WAS
+001247*                 POSITIONING ON WHATEVER WAS ALREADY IN THE
+001248*                 RECORD AREA); SPLIT DFS-POSITION-KEY OUT FROM
+001249*                 DFS-SEARCH-KEY SO A RESUMED RUN POSITIONS PAST
+001250*                 THE FULL CHECKPOINTED KEY WHILE STILL MATCHING
+001251*                 ON THE ORIGINAL PREFIX; TRACKED THE DATA-FILE
+001252*                 OPEN SEPARATELY SO A FAILED START NO LONGER
+001253*                 SKIPS THE CLOSE; CLEARED THE CHECKPOINT ON
+001254*                 DFS-RANGE-DONE AS WELL AS DFS-EOF; AND MADE
+001255*                 NOT-LESS READ THROUGH TO END OF FILE INSTEAD OF
+001256*                 STOPPING ON THE FIRST PREFIX MISMATCH.
+001257* 2026-08-09 RLH  CHECKPOINT NOW CARRIES THE ORIGINATING REQUEST'S
+001258*                 OPERATOR/KEY/LENGTH SO A RESUME IS ONLY HONORED
+001259*                 WHEN IT MATCHES THE PARM CARD JUST READ - A
+001260*                 CHECKPOINT LEFT BY A DIFFERENT KEY RANGE IS NOW
+001261*                 TREATED AS STALE AND CLEARED INSTEAD OF BEING
+001262*                 RESUMED.  THE ORIGINALLY REQUESTED OPERATOR IS
+001263*                 KEPT SEPARATE FROM THE POSITIONING OPERATOR SO A
+001264*                 RESUMED EQ/NL RUN AUDITS CORRECTLY INSTEAD OF AS
+001265*                 "GT".  THE FAILED-START DIAGNOSTIC NOW STRINGS
+001266*                 THE KEY ACTUALLY OFFERED TO START.  CHECKPOINT-
+001267*                 FILE'S OPEN/WRITE ARE NOW STATUS-CHECKED LIKE
+001268*                 EVERY OTHER FILE HERE, REPORT-FILE'S CLOSE IS
+001269*                 NOW GATED ON A SUCCESSFUL OPEN THE SAME WAY
+001270*                 DATA-FILE'S IS, AND A CLEAN RUN THAT MATCHED NO
+001271*                 RECORDS NOW RETURNS DFS-RETURN-WARNING INSTEAD
+001272*                 OF BEING INDISTINGUISHABLE FROM A NORMAL HIT.
+001273* 2026-08-09 RLH  REPORT-FILE NO LONGER OPENS OUTPUT (TRUNCATING
+001274*                 ANY PRIOR CONTENT) ON A RESUMED RUN - THE OPEN
+001275*                 IS NOW DEFERRED UNTIL AFTER 1200-CHECK-RESTART
+001276*                 KNOWS WHETHER THIS RUN IS A RESUME, AND OPENS
+001277*                 EXTEND INSTEAD OF OUTPUT WHEN IT IS.  THE RANGE-
+001278*                 END TEST IN 5100-READ-NEXT-RECORD NOW CHECKS
+001279*                 DFS-REQUESTED-OPERATOR, NOT THE POSITIONING
+001280*                 OPERATOR, SO A RESUMED NOT-LESS SCAN STILL READS
+001281*                 THROUGH TO END OF FILE INSTEAD OF STOPPING ON
+001282*                 THE FIRST PREFIX MISMATCH.  THE DATA-FILE OPEN
+001283*                 CHECK NO LONGER TREATS STATUS 02/04/97 AS
+001284*                 ACCEPTABLE ON AN OPEN.  1200-CHECK-RESTART IS
+001285*                 NOW SKIPPED ENTIRELY WHEN THE PARM CARD FAILED
+001286*                 TO VALIDATE, SO A BAD PARM-FILE READ CAN NO
+001287*                 LONGER CLEAR A DIFFERENT, STILL-PENDING
+001288*                 CHECKPOINT.  DATA-PARTIAL-KEY-1 AND -KEY-3 ARE
+001289*                 NOW ALSO ALTERNATE KEYS, MATCHING DATAREC'S OWN
+001290*                 HEADER COMMENT.
+
+001291 IDENTIFICATION DIVISION.
+001292 PROGRAM-ID.                  mininimal.
+001293     AUTHOR.                      R L HUTCHINS.
+001294     INSTALLATION.                DATA FILE SERVICES.
+001295     DATE-WRITTEN.                2026-08-09.
+001296     DATE-COMPILED.                2026-08-09.
+
+001330 ENVIRONMENT DIVISION.
+001340 CONFIGURATION SECTION.
+001350 SOURCE-COMPUTER.              TANDEM-NONSTOP.
+001360 OBJECT-COMPUTER.              TANDEM-NONSTOP.
+
+001380 INPUT-OUTPUT SECTION.
+001390 FILE-CONTROL.
+001400*    DATA-FILE - THE SHARED PRODUCTION FILE THIS PROGRAM SCANS.
+001410     SELECT DATA-FILE ASSIGN TO "DATAFILE"
+001420         ORGANIZATION IS INDEXED
+001430         ACCESS MODE IS DYNAMIC
+001440         RECORD KEY IS DATA-KEY-COMPOSITE
+001450         ALTERNATE RECORD KEY IS DATA-PARTIAL-KEY-1
+001451             WITH DUPLICATES
+001452         ALTERNATE RECORD KEY IS DATA-PARTIAL-KEY-2
+001460             WITH DUPLICATES
+001463         ALTERNATE RECORD KEY IS DATA-PARTIAL-KEY-3
+001464             WITH DUPLICATES
+001470         FILE STATUS IS DFS-DATA-STATUS.
+001480*    PARM-FILE - ONE SYSIN-STYLE CARD: OPERATOR, SEARCH KEY,
+001490*    AND SIGNIFICANT KEY LENGTH FOR THIS RUN.
+001500     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+001510         ORGANIZATION IS LINE SEQUENTIAL
+001520         FILE STATUS IS DFS-PARM-STATUS.
+001530*    REPORT-FILE - THE RANGE-SCAN REPORT PRODUCED BY THIS RUN.
+001540     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+001550         ORGANIZATION IS LINE SEQUENTIAL
+001560         FILE STATUS IS DFS-RPT-STATUS.
+001570*    CHECKPOINT-FILE - LAST KEY SUCCESSFULLY PROCESSED, FOR
+001580*    RESTARTING AN INTERRUPTED OVERNIGHT RANGE SCAN.
+001590     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+001600         ORGANIZATION IS LINE SEQUENTIAL
+001610         FILE STATUS IS DFS-CKPT-STATUS.
+001620*    AUDIT-FILE - SOX TRACEABILITY LOG, ONE LINE APPENDED PER RUN.
+001630     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+001640         ORGANIZATION IS LINE SEQUENTIAL
+001650         FILE STATUS IS DFS-AUDIT-STATUS.
+
+001670 DATA DIVISION.
+001680 FILE SECTION.
+001690 FD  DATA-FILE.
+001700     COPY DATAREC.
+
+001720 FD  PARM-FILE.
+001730 01  PARM-RECORD.
+001740         05  PARM-OPERATOR-CODE        PIC X(02).
+001750         05  FILLER                    PIC X(01).
+001760         05  PARM-SEARCH-KEY           PIC X(11).
+001770         05  FILLER                    PIC X(01).
+001780         05  PARM-KEY-LENGTH           PIC 9(02).
+001790         05  FILLER                    PIC X(43).
+
+001810 FD  REPORT-FILE.
+001820 01  REPORT-RECORD               PIC X(80).
+
+001840 FD  CHECKPOINT-FILE.
+001850 01  CHECKPOINT-RECORD.
+001860         05  CKPT-STATUS-FLAG          PIC X(10).
+001870         05  FILLER                    PIC X(01).
+001880         05  CKPT-LAST-KEY             PIC X(11).
+001890         05  FILLER                    PIC X(01).
+001900         05  CKPT-OPERATOR-CODE        PIC X(02).
+001910         05  FILLER                    PIC X(01).
+001920         05  CKPT-KEY-LENGTH           PIC 9(02).
+001921         05  FILLER                    PIC X(01).
+001922*    THE ORIGINAL REQUESTED KEY (NOT THE LAST KEY PROCESSED) -
+001923*    LETS A RESUME COMPARE AGAINST THE REQUEST THAT IS BEING
+001924*    RESUBMITTED, NOT JUST THE POSITION THIS CHECKPOINT REACHED.
+001925         05  CKPT-SEARCH-KEY           PIC X(11).
+001930         05  FILLER                    PIC X(39).
+
+001950 FD  AUDIT-FILE.
+001960 01  AUDIT-RECORD                PIC X(100).
+
+001980 WORKING-STORAGE SECTION.
+001990*    STANDALONE COUNTERS, SWITCHES, AND LIMITS.
+002000 77  DFS-MAX-KEY-LENGTH          PIC 9(02) VALUE 11.
+002010 77  DFS-CHECKPOINT-INTERVAL     PIC 9(04) VALUE 0100.
+002020 77  DFS-RETURN-OK               PIC 9(02) VALUE 00.
+002030 77  DFS-RETURN-WARNING          PIC 9(02) VALUE 04.
+002040 77  DFS-RETURN-ERROR            PIC 9(02) VALUE 16.
+002050 77  DFS-CKPT-REMAINDER-WS       PIC 9(04) COMP.
+002060 77  DFS-CKPT-QUOTIENT-WS        PIC 9(09) COMP.
+
+002080 01  DFS-SWITCHES.
+002090     05  DFS-EOF-SWITCH              PIC X(01) VALUE "N".
+002100         88  DFS-EOF                       VALUE "Y".
+002110     05  DFS-RANGE-DONE-SWITCH        PIC X(01) VALUE "N".
+002120         88  DFS-RANGE-DONE                VALUE "Y".
+002130     05  DFS-VALID-KEY-SWITCH        PIC X(01) VALUE "Y".
+002140         88  DFS-KEY-IS-VALID              VALUE "Y".
+002150         88  DFS-KEY-IS-INVALID            VALUE "N".
+002160     05  DFS-POSITION-SWITCH         PIC X(01) VALUE "N".
+002170         88  DFS-POSITION-SUCCESSFUL       VALUE "Y".
+002180     05  DFS-RESUMED-SWITCH          PIC X(01) VALUE "N".
+002190         88  DFS-RUN-WAS-RESUMED           VALUE "Y".
+002200     05  DFS-CKPT-FOUND-SWITCH       PIC X(01) VALUE "N".
+002210         88  DFS-CKPT-WAS-INCOMPLETE       VALUE "Y".
+002215     05  DFS-DATA-OPEN-SWITCH        PIC X(01) VALUE "N".
+002216         88  DFS-DATA-IS-OPEN              VALUE "Y".
+002217     05  DFS-RPT-OPEN-SWITCH         PIC X(01) VALUE "N".
+002218         88  DFS-RPT-IS-OPEN               VALUE "Y".
+
+002230*    FILE STATUS FIELDS, ONE PER FILE ON THIS PROGRAM.
+002240 01  DFS-FILE-STATUSES.
+002250     05  DFS-DATA-STATUS             PIC X(02).
+002260         88  DFS-DATA-STATUS-OK        VALUE "00".
+002270     05  DFS-PARM-STATUS             PIC X(02).
+002280     05  DFS-RPT-STATUS              PIC X(02).
+002290     05  DFS-CKPT-STATUS             PIC X(02).
+002300     05  DFS-AUDIT-STATUS            PIC X(02).
+
+002320*    RUN-TIME SEARCH PARAMETERS, RESOLVED FROM PARM-FILE AND,
+002330*    WHEN A PRIOR RUN WAS INTERRUPTED, FROM CHECKPOINT-FILE.
+002340 01  DFS-SEARCH-PARMS.
+002350     05  DFS-OPERATOR-CODE           PIC X(02).
+002360         88  DFS-OP-GREATER                 VALUE "GT".
+002370         88  DFS-OP-EQUAL                   VALUE "EQ".
+002380         88  DFS-OP-NOT-LESS                VALUE "NL".
+002385*    THE OPERATOR AS ORIGINALLY REQUESTED ON THE PARM CARD.
+002386*    DFS-OPERATOR-CODE ABOVE IS OVERWRITTEN WITH "GT" ON A
+002387*    RESUMED RUN (1200-CHECK-RESTART) SO POSITIONING WORKS;
+002388*    DFS-REQUESTED-OPERATOR IS NEVER OVERWRITTEN, SO THE AUDIT
+002389*    TRAIL (7000-WRITE-AUDIT-RECORD) ALWAYS RECORDS WHAT THE
+002390*    OPERATOR ACTUALLY ASKED FOR.
+002391     05  DFS-REQUESTED-OPERATOR      PIC X(02).
+002392         88  DFS-REQ-OP-NOT-LESS            VALUE "NL".
+002394     05  DFS-SEARCH-KEY              PIC X(11).
+002400     05  DFS-SEARCH-KEY-LENGTH       PIC 9(02).
+002405*    THE VALUE/LENGTH ACTUALLY MOVED TO DATA-PARTIAL-KEY-2 AND
+002406*    OFFERED TO START.  ON A FRESH RUN THIS IS THE SAME PREFIX
+002407*    AS DFS-SEARCH-KEY; ON A RESUMED RUN (1200-CHECK-RESTART)
+002408*    IT IS THE FULL CHECKPOINTED KEY, SO POSITIONING RESUMES
+002409*    PAST THE LAST KEY PROCESSED WHILE THE MATCH TEST IN
+002410*    5100-READ-NEXT-RECORD KEEPS COMPARING AGAINST THE ORIGINAL
+002411*    DFS-SEARCH-KEY PREFIX.
+002412     05  DFS-POSITION-KEY            PIC X(11).
+002413     05  DFS-POSITION-KEY-LENGTH     PIC 9(02).
+
+002420 01  DFS-RECORD-COUNTERS.
+002430     05  DFS-READ-COUNT              PIC 9(09) COMP VALUE 0.
+002440     05  DFS-MATCH-COUNT             PIC 9(09) COMP VALUE 0.
+
+002460 01  DFS-REQUESTING-USER         PIC X(20).
+002470 01  DFS-RUN-DATE                PIC 9(08).
+002480 01  DFS-RUN-TIME                PIC 9(08).
+002490 01  DFS-FINAL-RETURN-CODE       PIC 9(02) VALUE 0.
+002500 01  DFS-ERROR-LABEL             PIC X(45).
+002510 01  DFS-ERROR-MESSAGE           PIC X(80).
+
+002530*    REPORT LINE LAYOUT - ONE PER MATCHING DATA-FILE RECORD.
+002540 01  DFS-REPORT-LINE.
+002550     05  DFS-RPT-KEY-1               PIC X(05).
+002560     05  FILLER                      PIC X(01) VALUE SPACE.
+002570     05  DFS-RPT-KEY-2               PIC X(11).
+002580     05  FILLER                      PIC X(01) VALUE SPACE.
+002590     05  DFS-RPT-KEY-3               PIC 9(04).
+002600     05  FILLER                      PIC X(01) VALUE SPACE.
+002610     05  DFS-RPT-NAME                PIC X(30).
+002620     05  FILLER                      PIC X(01) VALUE SPACE.
+002630     05  DFS-RPT-STATUS-CODE         PIC X(01).
+002640     05  FILLER                      PIC X(01) VALUE SPACE.
+002650     05  DFS-RPT-AMOUNT              PIC Z,ZZZ,ZZ9.99-.
+002660     05  FILLER                      PIC X(11) VALUE SPACE.
+
+002680*    CHECKPOINT RECORD WORK AREA - MIRRORS CHECKPOINT-RECORD.
+002690 01  DFS-CHECKPOINT-LINE.
+002700     05  DFS-CKPT-STATUS-FLAG        PIC X(10).
+002710         88  DFS-CKPT-COMPLETE             VALUE "COMPLETE".
+002720         88  DFS-CKPT-INCOMPLETE           VALUE "INCOMPLETE".
+002730     05  FILLER                      PIC X(01) VALUE SPACE.
+002740     05  DFS-CKPT-LAST-KEY           PIC X(11).
+002750     05  FILLER                      PIC X(01) VALUE SPACE.
+002760     05  DFS-CKPT-OPERATOR-CODE      PIC X(02).
+002770     05  FILLER                      PIC X(01) VALUE SPACE.
+002780     05  DFS-CKPT-KEY-LENGTH         PIC 9(02).
+002781     05  FILLER                      PIC X(01) VALUE SPACE.
+002782     05  DFS-CKPT-SEARCH-KEY         PIC X(11).
+002790     05  FILLER                      PIC X(39) VALUE SPACE.
+
+002810*    AUDIT LINE LAYOUT - ONE PER RUN, APPENDED TO AUDIT-FILE.
+002820 01  DFS-AUDIT-LINE.
+002830     05  DFS-AUD-DATE                PIC 9(08).
+002840     05  FILLER                      PIC X(01) VALUE SPACE.
+002850     05  DFS-AUD-TIME                PIC 9(08).
+002860     05  FILLER                      PIC X(01) VALUE SPACE.
+002870     05  DFS-AUD-USER                PIC X(20).
+002880     05  FILLER                      PIC X(01) VALUE SPACE.
+002890     05  DFS-AUD-OPERATOR            PIC X(02).
+002900     05  FILLER                      PIC X(01) VALUE SPACE.
+002910     05  DFS-AUD-SEARCH-KEY          PIC X(11).
+002920     05  FILLER                      PIC X(01) VALUE SPACE.
+002930     05  DFS-AUD-MATCH-COUNT         PIC Z(08)9.
+002940     05  FILLER                      PIC X(37) VALUE SPACE.
+
+002960 PROCEDURE DIVISION.
+
+002980*-----------------------------------------------------------------
+002990* 0000-MAINLINE
+003000*-----------------------------------------------------------------
+003010 0000-MAINLINE.
+003020     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+003030     IF DFS-KEY-IS-VALID
+003040         PERFORM 4000-POSITION-FILE THRU 4000-POSITION-FILE-EXIT
+003050         IF DFS-POSITION-SUCCESSFUL
+003060             PERFORM 5000-READ-RANGE THRU 5000-READ-RANGE-EXIT
+003070         END-IF
+003080     END-IF
+003090     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT
+003100     STOP RUN.
+
+003120*-----------------------------------------------------------------
+003130* 1000-INITIALIZE
+003140*-----------------------------------------------------------------
+003150* OPEN DATA-FILE SHARED, ESTABLISH THE SEARCH PARAMETERS FOR
+003160* THIS RUN (FROM CHECKPOINT-FILE IF A PRIOR RUN WAS LEFT
+003170* INCOMPLETE, OTHERWISE FROM PARM-FILE), AND VALIDATE THE KEY.
+003171* REPORT-FILE IS NOT OPENED UNTIL AFTER 1200-CHECK-RESTART HAS
+003172* RUN, SO 1300-OPEN-REPORT-FILE KNOWS WHETHER THIS IS A RESUMED
+003173* RUN BEFORE DECIDING OUTPUT (FRESH, TRUNCATE) VERSUS EXTEND
+003174* (RESUMED, APPEND) - OPENING OUTPUT UNCONDITIONALLY WOULD
+003175* DISCARD EVERYTHING A RESUMED RUN'S PRIOR ATTEMPT HAD ALREADY
+003176* WRITTEN TO THE REPORT.
+003180 1000-INITIALIZE.
+003190     ACCEPT DFS-REQUESTING-USER FROM ENVIRONMENT "USER"
+003200     ACCEPT DFS-RUN-DATE FROM DATE YYYYMMDD
+003210     ACCEPT DFS-RUN-TIME FROM TIME
+003220     OPEN I-O DATA-FILE SHARED
+003230     IF NOT DFS-DATA-STATUS-OK
+003240         MOVE "UNABLE TO OPEN DATA-FILE SHARED I-O" TO
+003250             DFS-ERROR-MESSAGE
+003260         PERFORM 9000-DISPLAY-ERROR THRU
+003270             9000-DISPLAY-ERROR-EXIT
+003280         MOVE "N" TO DFS-VALID-KEY-SWITCH
+003290         GO TO 1000-INITIALIZE-EXIT
+003300     END-IF
+003305     MOVE "Y" TO DFS-DATA-OPEN-SWITCH
+003320     PERFORM 1100-READ-PARM THRU 1100-READ-PARM-EXIT
+003325     IF DFS-KEY-IS-VALID
+003326         PERFORM 1200-CHECK-RESTART THRU 1200-CHECK-RESTART-EXIT
+003327     END-IF
+003328     PERFORM 1300-OPEN-REPORT-FILE THRU
+003329         1300-OPEN-REPORT-FILE-EXIT
+003340     PERFORM 2000-VALIDATE-SEARCH-KEY THRU
+003350         2000-VALIDATE-SEARCH-KEY-EXIT.
+003360 1000-INITIALIZE-EXIT.
+003370     EXIT.
+
+003390*-----------------------------------------------------------------
+003400* 1100-READ-PARM
+003410*-----------------------------------------------------------------
+003420* READ THE ONE SYSIN-STYLE PARM CARD THAT DRIVES THIS RUN:
+003430* COMPARISON OPERATOR, SEARCH KEY, AND SIGNIFICANT KEY LENGTH.
+003440 1100-READ-PARM.
+003450     OPEN INPUT PARM-FILE
+003460     IF NOT DFS-PARM-STATUS = "00"
+003470         MOVE "UNABLE TO OPEN PARM-FILE" TO DFS-ERROR-MESSAGE
+003480         PERFORM 9000-DISPLAY-ERROR THRU
+003490             9000-DISPLAY-ERROR-EXIT
+003500         MOVE "N" TO DFS-VALID-KEY-SWITCH
+003510         GO TO 1100-READ-PARM-EXIT
+003520     END-IF
+003530     READ PARM-FILE
+003540         AT END
+003550             MOVE "UNABLE TO READ A PARM CARD FROM PARM-FILE" TO
+003560             DFS-ERROR-MESSAGE
+003570             PERFORM 9000-DISPLAY-ERROR THRU
+003580                 9000-DISPLAY-ERROR-EXIT
+003590             MOVE "N" TO DFS-VALID-KEY-SWITCH
+003600     END-READ
+003610     MOVE PARM-OPERATOR-CODE TO DFS-OPERATOR-CODE
+003611     MOVE PARM-OPERATOR-CODE TO DFS-REQUESTED-OPERATOR
+003620     MOVE PARM-SEARCH-KEY TO DFS-SEARCH-KEY
+003630     MOVE PARM-KEY-LENGTH TO DFS-SEARCH-KEY-LENGTH
+003632     MOVE PARM-SEARCH-KEY TO DFS-POSITION-KEY
+003634     MOVE PARM-KEY-LENGTH TO DFS-POSITION-KEY-LENGTH
+003640     CLOSE PARM-FILE.
+003650 1100-READ-PARM-EXIT.
+003660     EXIT.
+
+003680*-----------------------------------------------------------------
+003690* 1200-CHECK-RESTART
+003700*-----------------------------------------------------------------
+003710* IF THE LAST RUN AGAINST THIS KEY RANGE WAS CHECKPOINTED AS
+003720* INCOMPLETE, RESUME BY POSITIONING PAST THE FULL CHECKPOINTED
+003730* KEY (DFS-POSITION-KEY) INSTEAD OF STARTING OVER FROM THE PARM
+003731* CARD'S PREFIX.  DFS-SEARCH-KEY/DFS-SEARCH-KEY-LENGTH - THE
+003732* ORIGINAL PREFIX READ FROM PARM-FILE IN 1100-READ-PARM - ARE
+003733* LEFT UNTOUCHED SO 5100-READ-NEXT-RECORD KEEPS MATCHING ON THE
+003734* SAME RANGE THE OPERATOR ACTUALLY REQUESTED.  A CHECKPOINT IS
+003735* ONLY HONORED AS A RESUME CANDIDATE WHEN ITS OPERATOR, KEY, AND
+003736* LENGTH MATCH THE PARM CARD JUST READ IN 1100-READ-PARM - A
+003737* CHECKPOINT LEFT BY SOME OTHER KEY RANGE (E.G. THE PRIOR LINE
+003738* OF AN OVERNIGHT CONTROL FILE THAT DIED MID-SCAN) IS STALE AND
+003739* IS CLEARED RATHER THAN RESUMED.
+003740 1200-CHECK-RESTART.
+003750     OPEN INPUT CHECKPOINT-FILE
+003760     IF DFS-CKPT-STATUS = "00"
+003770         READ CHECKPOINT-FILE INTO DFS-CHECKPOINT-LINE
+003780             AT END
+003790                 CONTINUE
+003800         END-READ
+003805         CLOSE CHECKPOINT-FILE
+003810         IF DFS-CKPT-INCOMPLETE
+003811             IF DFS-CKPT-OPERATOR-CODE = DFS-OPERATOR-CODE
+003812                 AND DFS-CKPT-KEY-LENGTH = DFS-SEARCH-KEY-LENGTH
+003813                 AND DFS-CKPT-SEARCH-KEY(1:DFS-SEARCH-KEY-LENGTH)
+003814                     = DFS-SEARCH-KEY(1:DFS-SEARCH-KEY-LENGTH)
+003820                 MOVE "GT" TO DFS-OPERATOR-CODE
+003830                 MOVE DFS-CKPT-LAST-KEY TO DFS-POSITION-KEY
+003840                 MOVE DFS-MAX-KEY-LENGTH TO
+003841                     DFS-POSITION-KEY-LENGTH
+003850                 MOVE "Y" TO DFS-RESUMED-SWITCH
+003860                 MOVE "RESUMING SCAN FROM CHECKPOINTED KEY" TO
+003870                     DFS-ERROR-MESSAGE
+003880                 PERFORM 9000-DISPLAY-ERROR THRU
+003890                     9000-DISPLAY-ERROR-EXIT
+003895             ELSE
+003896                 MOVE "IGNORING STALE CHECKPOINT - KEY
+003897-                    " RANGE MISMATCH" TO
+003898                     DFS-ERROR-MESSAGE
+003899                 PERFORM 9000-DISPLAY-ERROR THRU
+003904                     9000-DISPLAY-ERROR-EXIT
+003905                 PERFORM 6100-CLEAR-CHECKPOINT THRU
+003906                     6100-CLEAR-CHECKPOINT-EXIT
+003907             END-IF
+003910         END-IF
+003920     END-IF.
+003930 1200-CHECK-RESTART-EXIT.
+003940     EXIT.
+
+003942*-----------------------------------------------------------------
+003944* 1300-OPEN-REPORT-FILE
+003946*-----------------------------------------------------------------
+003948* A FRESH RUN OPENS REPORT-FILE OUTPUT (TRUNCATING ANY LEFTOVER
+003950* CONTENT); A RUN RESUMED FROM A CHECKPOINT (1200-CHECK-RESTART
+003952* ALREADY RAN AND SET DFS-RESUMED-SWITCH) OPENS EXTEND INSTEAD,
+003954* SO THE PRIOR ATTEMPT'S REPORT LINES SURVIVE AND THE FINAL
+003956* REPORT COVERS THE WHOLE RANGE, NOT JUST THE POST-RESUME TAIL.
+003958 1300-OPEN-REPORT-FILE.
+003960     IF DFS-RUN-WAS-RESUMED
+003962         OPEN EXTEND REPORT-FILE
+003964     ELSE
+003966         OPEN OUTPUT REPORT-FILE
+003968     END-IF
+003970     IF DFS-RPT-STATUS = "00"
+003972         MOVE "Y" TO DFS-RPT-OPEN-SWITCH
+003974     ELSE
+003976         MOVE "UNABLE TO OPEN REPORT-FILE" TO DFS-ERROR-MESSAGE
+003978         PERFORM 9000-DISPLAY-ERROR THRU
+003980             9000-DISPLAY-ERROR-EXIT
+003982         MOVE "N" TO DFS-VALID-KEY-SWITCH
+003984     END-IF.
+003986 1300-OPEN-REPORT-FILE-EXIT.
+003988     EXIT.
+
+003990*-----------------------------------------------------------------
+003992* 2000-VALIDATE-SEARCH-KEY
+003994*-----------------------------------------------------------------
+003996* REJECT AN OBVIOUSLY MALFORMED OR BLANK SEARCH KEY BEFORE WE
+004000* EVER ISSUE A START AGAINST DATA-FILE, SO A BAD PARM CARD
+004010* PRODUCES A CLEAR DIAGNOSTIC INSTEAD OF AN AMBIGUOUS FILE
+004020* STATUS FROM THE FILE SYSTEM.
+004030 2000-VALIDATE-SEARCH-KEY.
+004040     IF NOT DFS-KEY-IS-VALID
+004050         GO TO 2000-VALIDATE-SEARCH-KEY-EXIT
+004060     END-IF
+004070     IF NOT (DFS-OP-GREATER OR DFS-OP-EQUAL OR DFS-OP-NOT-LESS)
+004080         MOVE "INVALID OPERATOR - MUST BE GT, EQ, OR NL"
+004090                 TO DFS-ERROR-MESSAGE
+004100         PERFORM 9000-DISPLAY-ERROR THRU
+004110             9000-DISPLAY-ERROR-EXIT
+004120         MOVE "N" TO DFS-VALID-KEY-SWITCH
+004130         GO TO 2000-VALIDATE-SEARCH-KEY-EXIT
+004140     END-IF
+004150     IF DFS-SEARCH-KEY-LENGTH IS NOT NUMERIC
+004160         OR DFS-SEARCH-KEY-LENGTH < 1
+004170         OR DFS-SEARCH-KEY-LENGTH > DFS-MAX-KEY-LENGTH
+004180         MOVE "INVALID KEY LENGTH - MUST BE 01 THRU 11" TO
+004190             DFS-ERROR-MESSAGE
+004200         PERFORM 9000-DISPLAY-ERROR THRU
+004210             9000-DISPLAY-ERROR-EXIT
+004220         MOVE "N" TO DFS-VALID-KEY-SWITCH
+004230         GO TO 2000-VALIDATE-SEARCH-KEY-EXIT
+004240     END-IF
+004250     IF DFS-SEARCH-KEY(1:DFS-SEARCH-KEY-LENGTH) = SPACES
+004260         MOVE "SEARCH KEY IS BLANK - CANNOT POSITION DATA-FILE" TO
+004270             DFS-ERROR-MESSAGE
+004280         PERFORM 9000-DISPLAY-ERROR THRU
+004290             9000-DISPLAY-ERROR-EXIT
+004300         MOVE "N" TO DFS-VALID-KEY-SWITCH
+004310         GO TO 2000-VALIDATE-SEARCH-KEY-EXIT
+004320     END-IF
+004330     IF DFS-SEARCH-KEY(1:DFS-SEARCH-KEY-LENGTH) = LOW-VALUES
+004340         MOVE "SEARCH KEY IS LOW-VALUES - CANNOT POSITION" TO
+004350             DFS-ERROR-MESSAGE
+004360         PERFORM 9000-DISPLAY-ERROR THRU
+004370             9000-DISPLAY-ERROR-EXIT
+004380         MOVE "N" TO DFS-VALID-KEY-SWITCH
+004390     END-IF.
+004400 2000-VALIDATE-SEARCH-KEY-EXIT.
+004410     EXIT.
+
+004430*-----------------------------------------------------------------
+004440* 4000-POSITION-FILE
+004450*-----------------------------------------------------------------
+004460* POSITION DATA-FILE ON THE DATA-PARTIAL-KEY-2 ALTERNATE KEY
+004470* USING WHICHEVER START CONDITION THE PARM CARD (OR A RESUMED
+004480* CHECKPOINT) REQUESTED.  GT USES APPROXIMATE (GENERIC PREFIX)
+004490* POSITIONING; EQ AND NL POSITION EXACTLY, WITH NO FUZZ.  EVERY
+004500* BRANCH LOGS THE FAILING KEY AND SETS A RETURN CODE ON AN
+004510* INVALID KEY CONDITION INSTEAD OF FAILING SILENTLY.
+004520 4000-POSITION-FILE.
+004530     EVALUATE TRUE
+004540         WHEN DFS-OP-GREATER
+004550             PERFORM 4100-START-GREATER THRU
+004560                 4100-START-GREATER-EXIT
+004570         WHEN DFS-OP-EQUAL
+004580             PERFORM 4200-START-EQUAL THRU 4200-START-EQUAL-EXIT
+004590         WHEN DFS-OP-NOT-LESS
+004600             PERFORM 4300-START-NOT-LESS THRU
+004610                 4300-START-NOT-LESS-EXIT
+004620     END-EVALUATE.
+004630 4000-POSITION-FILE-EXIT.
+004640     EXIT.
+
+004660*-----------------------------------------------------------------
+004670* 4100-START-GREATER
+004680*-----------------------------------------------------------------
+004690* GENERIC (PARTIAL-KEY) START - POSITION JUST BEFORE THE FIRST
+004700* RECORD WHOSE DATA-PARTIAL-KEY-2 SEGMENT IS GREATER THAN THE
+004710* REQUESTED PREFIX.  APPROXIMATE POSITIONING IS A TANDEM/
+004720* NONSTOP COBOL EXTENSION FOR PARTIAL-KEY RANGE SEARCHES.
+004730 4100-START-GREATER.
+004735     MOVE DFS-POSITION-KEY(1:DFS-POSITION-KEY-LENGTH) TO
+004736         DATA-PARTIAL-KEY-2(1:DFS-POSITION-KEY-LENGTH)
+004740     START DATA-FILE
+004750         KEY IS GREATER THAN
+004760             DATA-PARTIAL-KEY-2(1:DFS-POSITION-KEY-LENGTH)
+004770         APPROXIMATE
+004780         INVALID KEY
+004790             MOVE "START KEY GREATER THAN FAILED FOR KEY: "
+004800                 TO DFS-ERROR-LABEL
+004810             STRING DFS-ERROR-LABEL DELIMITED BY SIZE
+004820                 DFS-POSITION-KEY(1:DFS-POSITION-KEY-LENGTH)
+004825                 DELIMITED BY SIZE
+004830                 INTO DFS-ERROR-MESSAGE
+004840             PERFORM 9000-DISPLAY-ERROR THRU
+004850                 9000-DISPLAY-ERROR-EXIT
+004860             MOVE DFS-RETURN-ERROR TO DFS-FINAL-RETURN-CODE
+004870             MOVE "N" TO DFS-POSITION-SWITCH
+004880         NOT INVALID KEY
+004890             MOVE "Y" TO DFS-POSITION-SWITCH
+004900     END-START.
+004910 4100-START-GREATER-EXIT.
+004920     EXIT.
+
+004940*-----------------------------------------------------------------
+004950* 4200-START-EQUAL
+004960*-----------------------------------------------------------------
+004970* EXACT-MATCH START - POSITION ON THE FIRST RECORD WHOSE
+004980* DATA-PARTIAL-KEY-2 SEGMENT EQUALS THE REQUESTED KEY.
+004990 4200-START-EQUAL.
+004995     MOVE DFS-POSITION-KEY(1:DFS-POSITION-KEY-LENGTH) TO
+004996         DATA-PARTIAL-KEY-2(1:DFS-POSITION-KEY-LENGTH)
+005000     START DATA-FILE
+005010         KEY IS EQUAL TO
+005020             DATA-PARTIAL-KEY-2(1:DFS-POSITION-KEY-LENGTH)
+005030         INVALID KEY
+005040             MOVE "START KEY EQUAL TO FAILED FOR KEY: "
+005050                 TO DFS-ERROR-LABEL
+005060             STRING DFS-ERROR-LABEL DELIMITED BY SIZE
+005070                 DFS-POSITION-KEY(1:DFS-POSITION-KEY-LENGTH)
+005075                 DELIMITED BY SIZE
+005080                 INTO DFS-ERROR-MESSAGE
+005090             PERFORM 9000-DISPLAY-ERROR THRU
+005100                 9000-DISPLAY-ERROR-EXIT
+005110             MOVE DFS-RETURN-ERROR TO DFS-FINAL-RETURN-CODE
+005120             MOVE "N" TO DFS-POSITION-SWITCH
+005130         NOT INVALID KEY
+005140             MOVE "Y" TO DFS-POSITION-SWITCH
+005150     END-START.
+005160 4200-START-EQUAL-EXIT.
+005170     EXIT.
+
+005190*-----------------------------------------------------------------
+005200* 4300-START-NOT-LESS
+005210*-----------------------------------------------------------------
+005220* AT-OR-AFTER START - POSITION ON THE FIRST RECORD WHOSE
+005230* DATA-PARTIAL-KEY-2 SEGMENT IS NOT LESS THAN THE REQUESTED
+005240* KEY, WITH NO APPROXIMATE FUZZ.
+005250 4300-START-NOT-LESS.
+005255     MOVE DFS-POSITION-KEY(1:DFS-POSITION-KEY-LENGTH) TO
+005256         DATA-PARTIAL-KEY-2(1:DFS-POSITION-KEY-LENGTH)
+005260     START DATA-FILE
+005270         KEY IS NOT LESS THAN
+005280             DATA-PARTIAL-KEY-2(1:DFS-POSITION-KEY-LENGTH)
+005290         INVALID KEY
+005300             MOVE "START KEY NOT LESS THAN FAILED FOR KEY: "
+005310                 TO DFS-ERROR-LABEL
+005320             STRING DFS-ERROR-LABEL DELIMITED BY SIZE
+005330                 DFS-POSITION-KEY(1:DFS-POSITION-KEY-LENGTH)
+005335                 DELIMITED BY SIZE
+005340                 INTO DFS-ERROR-MESSAGE
+005350             PERFORM 9000-DISPLAY-ERROR THRU
+005360                 9000-DISPLAY-ERROR-EXIT
+005370             MOVE DFS-RETURN-ERROR TO DFS-FINAL-RETURN-CODE
+005380             MOVE "N" TO DFS-POSITION-SWITCH
+005390         NOT INVALID KEY
+005400             MOVE "Y" TO DFS-POSITION-SWITCH
+005410     END-START.
+005420 4300-START-NOT-LESS-EXIT.
+005430     EXIT.
+
+005450*-----------------------------------------------------------------
+005460* 5000-READ-RANGE
+005470*-----------------------------------------------------------------
+005480* READ FORWARD FROM THE APPROXIMATE/EXACT START POSITION UNTIL
+005490* DATA-PARTIAL-KEY-2 NO LONGER MATCHES THE REQUESTED PREFIX OR
+005500* DATA-FILE IS EXHAUSTED, WRITING EACH MATCHING RECORD TO
+005510* REPORT-FILE AND CHECKPOINTING PERIODICALLY.
+005520 5000-READ-RANGE.
+005530     PERFORM 5100-READ-NEXT-RECORD THRU
+005540         5100-READ-NEXT-RECORD-EXIT
+005550         UNTIL DFS-EOF OR DFS-RANGE-DONE.
+005560 5000-READ-RANGE-EXIT.
+005570     EXIT.
+
+005590*-----------------------------------------------------------------
+005600* 5100-READ-NEXT-RECORD
+005610*-----------------------------------------------------------------
+005620 5100-READ-NEXT-RECORD.
+005621*    NOT-LESS HAS NO PARTIAL-KEY PREFIX TO BOUND IT - THE START
+005622*    LEGITIMATELY POSITIONS AT-OR-AFTER A KEY THAT MAY NOT MATCH
+005623*    DFS-SEARCH-KEY AT ALL - SO IT READS EVERY RECORD FROM THE
+005624*    START POSITION THROUGH END OF FILE INSTEAD OF STOPPING ON
+005625*    THE FIRST PREFIX MISMATCH THE WAY GREATER/EQUAL DO.
+005630     READ DATA-FILE NEXT RECORD
+005640         AT END
+005650             MOVE "Y" TO DFS-EOF-SWITCH
+005660             GO TO 5100-READ-NEXT-RECORD-EXIT
+005670     END-READ
+005680     ADD 1 TO DFS-READ-COUNT
+005685     IF DFS-REQ-OP-NOT-LESS
+005686         OR DATA-PARTIAL-KEY-2(1:DFS-SEARCH-KEY-LENGTH) =
+005687             DFS-SEARCH-KEY(1:DFS-SEARCH-KEY-LENGTH)
+005710         PERFORM 5200-WRITE-REPORT-LINE THRU
+005720             5200-WRITE-REPORT-LINE-EXIT
+005730         ADD 1 TO DFS-MATCH-COUNT
+005740         DIVIDE DFS-MATCH-COUNT BY DFS-CHECKPOINT-INTERVAL
+005750             GIVING DFS-CKPT-QUOTIENT-WS
+005760             REMAINDER DFS-CKPT-REMAINDER-WS
+005770         IF DFS-CKPT-REMAINDER-WS = 0
+005780             PERFORM 6000-WRITE-CHECKPOINT THRU
+005790                 6000-WRITE-CHECKPOINT-EXIT
+005800         END-IF
+005810     ELSE
+005820         MOVE "Y" TO DFS-RANGE-DONE-SWITCH
+005830     END-IF.
+005840 5100-READ-NEXT-RECORD-EXIT.
+005850     EXIT.
+
+005870*-----------------------------------------------------------------
+005880* 5200-WRITE-REPORT-LINE
+005890*-----------------------------------------------------------------
+005900* FORMAT ONE MATCHING DATA-FILE RECORD ONTO THE RANGE-SCAN
+005910* REPORT.
+005920 5200-WRITE-REPORT-LINE.
+005930     MOVE DATA-PARTIAL-KEY-1 TO DFS-RPT-KEY-1
+005940     MOVE DATA-PARTIAL-KEY-2 TO DFS-RPT-KEY-2
+005950     MOVE DATA-PARTIAL-KEY-3 TO DFS-RPT-KEY-3
+005960     MOVE DATA-CUSTOMER-NAME TO DFS-RPT-NAME
+005970     MOVE DATA-STATUS-CODE TO DFS-RPT-STATUS-CODE
+005980     MOVE DATA-AMOUNT TO DFS-RPT-AMOUNT
+005990     WRITE REPORT-RECORD FROM DFS-REPORT-LINE
+006000     IF NOT DFS-RPT-STATUS = "00"
+006010         MOVE "ERROR WRITING REPORT-FILE" TO DFS-ERROR-MESSAGE
+006020         PERFORM 9000-DISPLAY-ERROR THRU
+006030             9000-DISPLAY-ERROR-EXIT
+006040     END-IF.
+006050 5200-WRITE-REPORT-LINE-EXIT.
+006060     EXIT.
+
+006080*-----------------------------------------------------------------
+006090* 6000-WRITE-CHECKPOINT
+006100*-----------------------------------------------------------------
+006110* RECORD THE LAST KEY SUCCESSFULLY PROCESSED SO AN INTERRUPTED
+006120* OVERNIGHT RANGE SCAN CAN RESUME HERE INSTEAD OF FROM THE
+006130* START OF THE KEY RANGE.
+006140 6000-WRITE-CHECKPOINT.
+006150     MOVE "INCOMPLETE" TO DFS-CKPT-STATUS-FLAG
+006160     MOVE DATA-PARTIAL-KEY-2 TO DFS-CKPT-LAST-KEY
+006165     MOVE DFS-REQUESTED-OPERATOR TO DFS-CKPT-OPERATOR-CODE
+006170     MOVE DFS-SEARCH-KEY-LENGTH TO DFS-CKPT-KEY-LENGTH
+006175     MOVE DFS-SEARCH-KEY TO DFS-CKPT-SEARCH-KEY
+006190     OPEN OUTPUT CHECKPOINT-FILE
+006192     IF NOT DFS-CKPT-STATUS = "00"
+006193         MOVE "UNABLE TO OPEN CHECKPOINT-FILE - CKPT LOST" TO
+006194             DFS-ERROR-MESSAGE
+006195         PERFORM 9000-DISPLAY-ERROR THRU
+006196             9000-DISPLAY-ERROR-EXIT
+006197         GO TO 6000-WRITE-CHECKPOINT-EXIT
+006198     END-IF
+006200     WRITE CHECKPOINT-RECORD FROM DFS-CHECKPOINT-LINE
+006202     IF NOT DFS-CKPT-STATUS = "00"
+006203         MOVE "ERROR WRITING CHECKPOINT-FILE - CKPT LOST" TO
+006204             DFS-ERROR-MESSAGE
+006205         PERFORM 9000-DISPLAY-ERROR THRU
+006206             9000-DISPLAY-ERROR-EXIT
+006207     END-IF
+006210     CLOSE CHECKPOINT-FILE.
+006220 6000-WRITE-CHECKPOINT-EXIT.
+006230     EXIT.
+
+006250*-----------------------------------------------------------------
+006260* 6100-CLEAR-CHECKPOINT
+006270*-----------------------------------------------------------------
+006280* THE RANGE SCAN RAN TO COMPLETION - MARK THE CHECKPOINT FILE
+006290* COMPLETE SO THE NEXT RUN DOES NOT TREAT THIS ONE AS AN
+006300* INTERRUPTED RUN TO RESUME.
+006310 6100-CLEAR-CHECKPOINT.
+006320     MOVE "COMPLETE" TO DFS-CKPT-STATUS-FLAG
+006330     MOVE SPACES TO DFS-CKPT-LAST-KEY
+006340     MOVE SPACES TO DFS-CKPT-OPERATOR-CODE
+006341     MOVE SPACES TO DFS-CKPT-SEARCH-KEY
+006350     MOVE ZERO TO DFS-CKPT-KEY-LENGTH
+006360     OPEN OUTPUT CHECKPOINT-FILE
+006361     IF NOT DFS-CKPT-STATUS = "00"
+006362         MOVE "UNABLE TO OPEN CHECKPOINT-FILE - CHECKPOINT NOT" TO
+006363             DFS-ERROR-LABEL
+006364         STRING DFS-ERROR-LABEL DELIMITED BY SIZE
+006365             " CLEARED" DELIMITED BY SIZE
+006366             INTO DFS-ERROR-MESSAGE
+006367         PERFORM 9000-DISPLAY-ERROR THRU
+006368             9000-DISPLAY-ERROR-EXIT
+006369         GO TO 6100-CLEAR-CHECKPOINT-EXIT
+006370     END-IF
+006371     WRITE CHECKPOINT-RECORD FROM DFS-CHECKPOINT-LINE
+006372     IF NOT DFS-CKPT-STATUS = "00"
+006373         MOVE "ERROR WRITING CHECKPOINT-FILE - CHECKPOINT NOT" TO
+006374             DFS-ERROR-LABEL
+006375         STRING DFS-ERROR-LABEL DELIMITED BY SIZE
+006376             " CLEARED" DELIMITED BY SIZE
+006377             INTO DFS-ERROR-MESSAGE
+006378         PERFORM 9000-DISPLAY-ERROR THRU
+006379             9000-DISPLAY-ERROR-EXIT
+006380     END-IF
+006390     CLOSE CHECKPOINT-FILE.
+006391 6100-CLEAR-CHECKPOINT-EXIT.
+006392     EXIT.
+
+006420*-----------------------------------------------------------------
+006430* 7000-WRITE-AUDIT-RECORD
+006440*-----------------------------------------------------------------
+006450* SOX-STYLE TRACEABILITY: WHO RAN WHAT KEY RANGE SEARCH, WHEN,
+006460* AND HOW MANY RECORDS THE RANGE READ RETURNED.  APPENDED TO
+006470* AUDIT-FILE ON EVERY RUN, SUCCESSFUL OR NOT.
+006480 7000-WRITE-AUDIT-RECORD.
+006490     MOVE DFS-RUN-DATE TO DFS-AUD-DATE
+006500     MOVE DFS-RUN-TIME TO DFS-AUD-TIME
+006510     MOVE DFS-REQUESTING-USER TO DFS-AUD-USER
+006520     MOVE DFS-REQUESTED-OPERATOR TO DFS-AUD-OPERATOR
+006530     MOVE DFS-SEARCH-KEY TO DFS-AUD-SEARCH-KEY
+006540     MOVE DFS-MATCH-COUNT TO DFS-AUD-MATCH-COUNT
+006550     OPEN EXTEND AUDIT-FILE
+006560     IF NOT DFS-AUDIT-STATUS = "00" AND
+006570         NOT DFS-AUDIT-STATUS = "05"
+006580         MOVE "UNABLE TO OPEN AUDIT-FILE - AUDIT ENTRY LOST" TO
+006590             DFS-ERROR-MESSAGE
+006600         PERFORM 9000-DISPLAY-ERROR THRU
+006610             9000-DISPLAY-ERROR-EXIT
+006620         GO TO 7000-WRITE-AUDIT-RECORD-EXIT
+006630     END-IF
+006640     WRITE AUDIT-RECORD FROM DFS-AUDIT-LINE
+006650     CLOSE AUDIT-FILE.
+006660 7000-WRITE-AUDIT-RECORD-EXIT.
+006670     EXIT.
+
+006690*-----------------------------------------------------------------
+006700* 8000-TERMINATE
+006710*-----------------------------------------------------------------
+006720* WRITE THE AUDIT RECORD, CLOSE EVERY FILE THIS RUN OPENED, AND
+006730* STOP WITH A MEANINGFUL RETURN CODE.  RUNS ON BOTH THE NORMAL
+006740* AND THE ERROR PATHS SO A FAILED RUN NEVER LEAVES DATA-FILE
+006750* OPEN SHARED AGAINST OTHER READERS AND WRITERS.
+006760 8000-TERMINATE.
+006770     IF DFS-KEY-IS-VALID AND DFS-POSITION-SUCCESSFUL
+006771         AND (DFS-EOF OR DFS-RANGE-DONE)
+006780         PERFORM 6100-CLEAR-CHECKPOINT THRU
+006790             6100-CLEAR-CHECKPOINT-EXIT
+006800     END-IF
+006810     PERFORM 7000-WRITE-AUDIT-RECORD THRU
+006820         7000-WRITE-AUDIT-RECORD-EXIT
+006830     IF DFS-DATA-IS-OPEN
+006840         CLOSE DATA-FILE
+006850     END-IF
+006855     IF DFS-RPT-IS-OPEN
+006856         CLOSE REPORT-FILE
+006857     END-IF
+006870     IF DFS-FINAL-RETURN-CODE = 0 AND NOT DFS-KEY-IS-VALID
+006880         MOVE DFS-RETURN-ERROR TO DFS-FINAL-RETURN-CODE
+006890     END-IF
+006895     IF DFS-FINAL-RETURN-CODE = DFS-RETURN-OK
+006896         AND DFS-KEY-IS-VALID AND DFS-POSITION-SUCCESSFUL
+006897         AND DFS-MATCH-COUNT = 0
+006898         MOVE DFS-RETURN-WARNING TO DFS-FINAL-RETURN-CODE
+006899     END-IF
+006900     MOVE DFS-FINAL-RETURN-CODE TO RETURN-CODE.
+006910 8000-TERMINATE-EXIT.
+006920     EXIT.
+
+006940*-----------------------------------------------------------------
+006950* 9000-DISPLAY-ERROR
+006960*-----------------------------------------------------------------
+006970* COMMON DIAGNOSTIC LOGGING PARAGRAPH - EVERY OPERATOR-VISIBLE
+006980* ERROR OR RESTART NOTICE IN THIS PROGRAM GOES THROUGH HERE.
+006990 9000-DISPLAY-ERROR.
+007000     DISPLAY "MININIMAL: " DFS-ERROR-MESSAGE.
+007010 9000-DISPLAY-ERROR-EXIT.
+007020     EXIT.
