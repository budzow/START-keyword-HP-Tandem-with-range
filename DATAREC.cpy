@@ -0,0 +1,46 @@
+001000*----------------------------------------------------------------
+001010* DATAREC.CPY
+001020*
+001030* RECORD LAYOUT FOR DATA-FILE.
+001040*
+001050* DATA-FILE IS KEYED BY THE 20-BYTE COMPOSITE KEY
+001060* DATA-KEY-COMPOSITE, WHICH IS BUILT FROM THREE CONCATENATED
+001070* KEY SEGMENTS.  EACH SEGMENT IS ALSO ESTABLISHED AS AN ALTERNATE
+001080* RECORD KEY (WITH DUPLICATES) ON THE FD IN THE CALLING PROGRAM SO
+001090* A GENERIC (PARTIAL-KEY) START MAY BE ISSUED DIRECTLY AGAINST THE
+001100* SEGMENT OF INTEREST INSTEAD OF AGAINST THE FULL PRIMARY KEY:
+001110*
+001120*     SEGMENT 1 - DATA-PARTIAL-KEY-1  DIVISION/REGION CODE
+001130*     SEGMENT 2 - DATA-PARTIAL-KEY-2  CUSTOMER/ACCOUNT NUMBER
+001140*     SEGMENT 3 - DATA-PARTIAL-KEY-3  TRANSACTION SEQUENCE
+001150*
+001160* MODIFICATION HISTORY
+001170* DATE       INIT DESCRIPTION
+001180* ---------- ---- --------------------------------------------
+001190* 2026-08-09 RLH  ORIGINAL COPYBOOK - PUBLISHED AUTHORITATIVE
+001200*                 LAYOUT FOR DATA-FILE (WAS UNDOCUMENTED).
+001202* 2026-08-09 RLH  SHRANK THE TRAILING FILLER FROM X(16) TO X(15) -
+001203*                 DATA-AMOUNT IS A 6-BYTE COMP-3 FIELD, NOT 5, SO
+001204*                 THE RECORD WAS 81 BYTES AGAINST A DOCUMENTED
+001205*                 80-BYTE LAYOUT.  ALL THREE KEY SEGMENTS ARE NOW
+001206*                 ALSO DECLARED AS ALTERNATE RECORD KEYS ON
+001207*                 DATA-FILE'S FD, MATCHING THIS COPYBOOK'S OWN
+001208*                 HEADER COMMENT ABOVE.
+001210*----------------------------------------------------------------
+001220 01  DATA-RECORD.
+001230     05  DATA-KEY-COMPOSITE.
+001240*    KEY SEGMENT 1 OF 3 - DIVISION/REGION CODE (POS 01-05)
+001250         10  DATA-PARTIAL-KEY-1     PIC X(05).
+001260*    KEY SEGMENT 2 OF 3 - CUSTOMER/ACCOUNT NUMBER (POS 06-16)
+001270         10  DATA-PARTIAL-KEY-2     PIC X(11).
+001280*    KEY SEGMENT 3 OF 3 - TRANSACTION SEQUENCE NUMBER (POS 17-20)
+001290         10  DATA-PARTIAL-KEY-3     PIC 9(04).
+001300*    NON-KEY FIELDS (POS 21-80)
+001310     05  DATA-CUSTOMER-NAME         PIC X(30).
+001320     05  DATA-STATUS-CODE           PIC X(01).
+001330         88  DATA-STATUS-ACTIVE         VALUE "A".
+001340         88  DATA-STATUS-CLOSED         VALUE "C".
+001350         88  DATA-STATUS-SUSPENDED      VALUE "S".
+001360     05  DATA-LAST-UPDATE-DATE      PIC 9(08).
+001370     05  DATA-AMOUNT                PIC S9(09)V99 COMP-3.
+001380     05  FILLER                     PIC X(15).
